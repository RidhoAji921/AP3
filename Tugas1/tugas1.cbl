@@ -1,31 +1,355 @@
-      ***************************
-      *Nama: Ridho Aji Gumilang
-      *NPM: 51422432
-      *Kelas: 2IA23
-      *Tugas nomor: 1
-      ***************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01  nama                   PIC X(50).
-           01  npm                    PIC X(8).
-           01  kelas                  PIC X(5).
-           01  no_telp                PIC X(13).
-           01  email                  PIC X(50).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Nama: ", ACCEPT nama.
-            DISPLAY "NPM: ", ACCEPT npm.
-            DISPLAY "Kelas: ", ACCEPT kelas.
-            DISPLAY "No telpon: ", ACCEPT no_telp.
-            DISPLAY "Email: ", ACCEPT email.
-            DISPLAY "================================================="
-            DISPLAY "Nama anda adalah ", nama.
-            DISPLAY "NPM anda adalah ", npm.
-            DISPLAY "Kelas anda adalah ", kelas.
-            DISPLAY "Nomor telpon anda adalah ", no_telp.
-            DISPLAY "Email anda adalah ", email.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ***************************
+      *Nama: Ridho Aji Gumilang
+      *NPM: 51422432
+      *Kelas: 2IA23
+      *Tugas nomor: 1
+      ***************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS SM-NPM
+               FILE STATUS IS student-master-status.
+           SELECT STUDENT-INPUT ASSIGN TO "STUDENT-INPUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS student-input-status.
+           SELECT EXCEPTION-REPORT ASSIGN TO "EXCEPTION-REPORT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS exception-report-status.
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS audit-log-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER.
+           COPY "STUDENT.CPY".
+       FD  STUDENT-INPUT.
+       01  STUDENT-INPUT-RECORD.
+           05  SI-NAMA                PIC X(50).
+           05  SI-NPM                 PIC X(08).
+           05  SI-KELAS               PIC X(05).
+           05  SI-NO-TELP             PIC X(13).
+           05  SI-EMAIL               PIC X(50).
+       FD  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINE      PIC X(180).
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-LINE             PIC X(340).
+       WORKING-STORAGE SECTION.
+           01  nama                   PIC X(50).
+           01  npm                    PIC X(8).
+           01  kelas                  PIC X(5).
+           01  no_telp                PIC X(13).
+           01  email                  PIC X(50).
+           01  student-master-status  PIC X(2).
+           01  student-input-status   PIC X(2).
+           01  exception-report-status PIC X(2).
+           01  audit-log-status       PIC X(2).
+           01  run-date               PIC 9(6).
+           01  operator-id            PIC X(10).
+           01  audit-is-update        PIC X(1).
+               88  record-was-update   VALUE "Y".
+           01  audit-action           PIC X(6).
+           01  audit-before-image     PIC X(126).
+           01  audit-after-image      PIC X(126).
+           01  pilih-mode             PIC 9(1).
+           01  eof-student-input      PIC X(1) VALUE "N".
+               88  no-more-student-input VALUE "Y".
+           01  record-is-valid        PIC X(1).
+               88  record-valid        VALUE "Y".
+           01  exception-reason       PIC X(90).
+           01  current-check-message  PIC X(40).
+           01  email-at-count         PIC 9(2) COMP.
+           01  telp-idx               PIC 9(2) COMP.
+           01  telp-char               PIC X(1).
+           01  telp-has-bad-char      PIC X(1).
+               88  telp-is-bad-char    VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM OPEN-STUDENT-MASTER.
+            OPEN EXTEND EXCEPTION-REPORT.
+            IF exception-report-status = "35"
+                OPEN OUTPUT EXCEPTION-REPORT
+            END-IF.
+            OPEN EXTEND AUDIT-LOG.
+            IF audit-log-status = "35"
+                OPEN OUTPUT AUDIT-LOG
+            END-IF.
+            ACCEPT run-date FROM DATE.
+            DISPLAY "Operator ID: ", ACCEPT operator-id.
+            DISPLAY "Pilih mode operasi".
+            DISPLAY "1. Tambah data (interaktif)".
+            DISPLAY "2. Tambah data (batch dari STUDENT-INPUT)".
+            DISPLAY "3. Cari data mahasiswa (inquiry)".
+            DISPLAY "4. Ubah data mahasiswa".
+            DISPLAY "5. Hapus data mahasiswa".
+            ACCEPT pilih-mode.
+            IF pilih-mode < 1 OR pilih-mode > 5
+                DISPLAY "PILIHAN TIDAK VALID"
+                GO TO END-PROCEDURE
+            END-IF.
+            GO TO INTERACTIVE-CAPTURE, BATCH-LOAD, INQUIRE-STUDENT,
+                UPDATE-STUDENT, DELETE-STUDENT
+                DEPENDING ON pilih-mode.
+       INTERACTIVE-CAPTURE.
+            DISPLAY "Nama: ", ACCEPT nama.
+            DISPLAY "NPM: ", ACCEPT npm.
+            DISPLAY "Kelas: ", ACCEPT kelas.
+            DISPLAY "No telpon: ", ACCEPT no_telp.
+            DISPLAY "Email: ", ACCEPT email.
+            PERFORM VALIDATE-AND-SAVE.
+            DISPLAY "================================================="
+            DISPLAY "Nama anda adalah ", nama.
+            DISPLAY "NPM anda adalah ", npm.
+            DISPLAY "Kelas anda adalah ", kelas.
+            DISPLAY "Nomor telpon anda adalah ", no_telp.
+            DISPLAY "Email anda adalah ", email.
+            IF NOT record-valid
+                DISPLAY "DITOLAK - ", exception-reason
+            END-IF.
+            GO TO END-PROCEDURE.
+       BATCH-LOAD.
+            OPEN INPUT STUDENT-INPUT.
+            IF student-input-status NOT = "00"
+                DISPLAY "STUDENT-INPUT TIDAK DITEMUKAN, BATCH DIBATAL"
+                GO TO END-PROCEDURE
+            END-IF.
+            PERFORM READ-STUDENT-INPUT.
+            PERFORM LOAD-ONE-STUDENT UNTIL no-more-student-input.
+            CLOSE STUDENT-INPUT.
+            GO TO END-PROCEDURE.
+      *
+      *    Read-only lookup of a student record by npm - nothing is
+      *    written to the student master or the audit log.
+       INQUIRE-STUDENT.
+            DISPLAY "NPM yang dicari: ", ACCEPT npm.
+            MOVE npm TO SM-NPM.
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "DATA TIDAK DITEMUKAN UNTUK NPM ", npm
+                NOT INVALID KEY
+                    DISPLAY "-----------------------------------"
+                    DISPLAY "Nama   : ", SM-NAMA
+                    DISPLAY "NPM    : ", SM-NPM
+                    DISPLAY "Kelas  : ", SM-KELAS
+                    DISPLAY "Telpon : ", SM-NO-TELP
+                    DISPLAY "Email  : ", SM-EMAIL
+            END-READ.
+            GO TO END-PROCEDURE.
+      *
+      *    Looks a student up by npm, captures new field values, then
+      *    runs them through the same validate/save/audit path as an
+      *    interactive add.
+       UPDATE-STUDENT.
+            DISPLAY "NPM yang diubah: ", ACCEPT npm.
+            MOVE npm TO SM-NPM.
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "DATA TIDAK DITEMUKAN UNTUK NPM ", npm
+                    GO TO END-PROCEDURE
+            END-READ.
+            DISPLAY "Data saat ini - Nama: ", SM-NAMA,
+                " Kelas: ", SM-KELAS,
+                " Telpon: ", SM-NO-TELP,
+                " Email: ", SM-EMAIL.
+            DISPLAY "Nama baru: ", ACCEPT nama.
+            DISPLAY "Kelas baru: ", ACCEPT kelas.
+            DISPLAY "No telpon baru: ", ACCEPT no_telp.
+            DISPLAY "Email baru: ", ACCEPT email.
+            PERFORM VALIDATE-AND-SAVE.
+            IF NOT record-valid
+                DISPLAY "DITOLAK - ", exception-reason
+            ELSE
+                DISPLAY "DATA NPM ", npm, " TELAH DIUBAH"
+            END-IF.
+            GO TO END-PROCEDURE.
+      *
+      *    Looks a student up by npm and deletes it from the student
+      *    master, auditing the before-image that was removed.
+       DELETE-STUDENT.
+            DISPLAY "NPM yang dihapus: ", ACCEPT npm.
+            MOVE npm TO SM-NPM.
+            READ STUDENT-MASTER
+                INVALID KEY
+                    DISPLAY "DATA TIDAK DITEMUKAN UNTUK NPM ", npm
+                    GO TO END-PROCEDURE
+            END-READ.
+            MOVE SM-STUDENT-RECORD TO audit-before-image.
+            DELETE STUDENT-MASTER RECORD.
+            MOVE SPACES TO audit-after-image.
+            MOVE "DELETE" TO audit-action.
+            PERFORM WRITE-AUDIT-LOG.
+            DISPLAY "DATA NPM ", npm, " TELAH DIHAPUS".
+            GO TO END-PROCEDURE.
+       END-PROCEDURE.
+            CLOSE STUDENT-MASTER.
+            CLOSE EXCEPTION-REPORT.
+            CLOSE AUDIT-LOG.
+            STOP RUN.
+      *
+      *    Opens the student master for update, creating it on the
+      *    first run if it does not exist yet (file status 35).
+       OPEN-STUDENT-MASTER.
+            OPEN I-O STUDENT-MASTER.
+            IF student-master-status = "35"
+                OPEN OUTPUT STUDENT-MASTER
+                CLOSE STUDENT-MASTER
+                OPEN I-O STUDENT-MASTER
+            END-IF.
+      *
+      *    One pass of the batch load - moves the current card image
+      *    into the capture fields, saves it, then reads the next one.
+       LOAD-ONE-STUDENT.
+            MOVE SI-NAMA    TO nama.
+            MOVE SI-NPM     TO npm.
+            MOVE SI-KELAS   TO kelas.
+            MOVE SI-NO-TELP TO no_telp.
+            MOVE SI-EMAIL   TO email.
+            PERFORM VALIDATE-AND-SAVE.
+            PERFORM READ-STUDENT-INPUT.
+       READ-STUDENT-INPUT.
+            READ STUDENT-INPUT
+                AT END MOVE "Y" TO eof-student-input
+            END-READ.
+      *
+      *    Validates the captured biodata - npm numeric, no_telp a
+      *    phone-shaped string, email containing "@" - and either
+      *    saves the record to the student master or logs it to the
+      *    exception report with the reason it was rejected.
+       VALIDATE-AND-SAVE.
+            PERFORM VALIDATE-STUDENT-DATA.
+            IF record-valid
+                PERFORM SAVE-STUDENT-MASTER
+            ELSE
+                PERFORM WRITE-EXCEPTION-REPORT
+            END-IF.
+       VALIDATE-STUDENT-DATA.
+            MOVE "Y" TO record-is-valid.
+            MOVE SPACES TO exception-reason.
+            IF npm NOT NUMERIC
+                MOVE "NPM bukan angka" TO current-check-message
+                PERFORM FLAG-EXCEPTION
+            END-IF.
+            PERFORM CHECK-NO-TELP.
+            IF telp-is-bad-char
+                MOVE "No telpon bukan format nomor telpon"
+                    TO current-check-message
+                PERFORM FLAG-EXCEPTION
+            END-IF.
+            MOVE ZERO TO email-at-count.
+            INSPECT email TALLYING email-at-count FOR ALL "@".
+            IF email-at-count = 0
+                MOVE "Email tidak mengandung tanda @"
+                    TO current-check-message
+                PERFORM FLAG-EXCEPTION
+            END-IF.
+      *
+      *    Marks the record invalid and appends the current check's
+      *    message to the running exception reason.
+       FLAG-EXCEPTION.
+            MOVE "N" TO record-is-valid.
+            IF exception-reason = SPACES
+                MOVE current-check-message TO exception-reason
+            ELSE
+                STRING exception-reason DELIMITED BY SIZE
+                       "; " DELIMITED BY SIZE
+                       current-check-message DELIMITED BY SIZE
+                    INTO exception-reason
+                    ON OVERFLOW
+                        DISPLAY "PERINGATAN - ALASAN TERPOTONG, NPM="
+                            npm
+                END-STRING
+            END-IF.
+      *
+      *    Scans no_telp for any character that is not a digit, a
+      *    space, or one of the usual phone punctuation marks.
+       CHECK-NO-TELP.
+            MOVE "N" TO telp-has-bad-char.
+            PERFORM CHECK-ONE-TELP-CHAR
+                VARYING telp-idx FROM 1 BY 1 UNTIL telp-idx > 13.
+       CHECK-ONE-TELP-CHAR.
+            MOVE no_telp(telp-idx:1) TO telp-char.
+            IF telp-char NOT NUMERIC
+                AND telp-char NOT = SPACE
+                AND telp-char NOT = "+"
+                AND telp-char NOT = "-"
+                AND telp-char NOT = "("
+                AND telp-char NOT = ")"
+                MOVE "Y" TO telp-has-bad-char
+            END-IF.
+      *
+      *    Writes the rejected record and the reason it failed
+      *    validation to the exception report.
+       WRITE-EXCEPTION-REPORT.
+            MOVE SPACES TO EXCEPTION-REPORT-LINE.
+            STRING "NPM=" DELIMITED BY SIZE
+                   npm DELIMITED BY SIZE
+                   "  NAMA=" DELIMITED BY SIZE
+                   nama DELIMITED BY SIZE
+                   "  ALASAN: " DELIMITED BY SIZE
+                   exception-reason DELIMITED BY SIZE
+                INTO EXCEPTION-REPORT-LINE
+                ON OVERFLOW
+                    DISPLAY "PERINGATAN - LAPORAN TERPOTONG, NPM="
+                        npm
+            END-STRING.
+            WRITE EXCEPTION-REPORT-LINE.
+      *
+      *    Writes the captured biodata to the student master,
+      *    keyed on npm - updates the record if it is already
+      *    on file, adds it otherwise. The record on file (if any)
+      *    is read first so its before-image can be audited; the
+      *    after-image is taken once the new values are in place.
+       SAVE-STUDENT-MASTER.
+            MOVE SPACES TO audit-before-image.
+            MOVE "N" TO audit-is-update.
+            MOVE npm TO SM-NPM.
+            READ STUDENT-MASTER
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    MOVE "Y" TO audit-is-update
+                    MOVE SM-STUDENT-RECORD TO audit-before-image
+            END-READ.
+            MOVE npm     TO SM-NPM.
+            MOVE nama    TO SM-NAMA.
+            MOVE kelas   TO SM-KELAS.
+            MOVE no_telp TO SM-NO-TELP.
+            MOVE email   TO SM-EMAIL.
+            IF record-was-update
+                REWRITE SM-STUDENT-RECORD
+                MOVE "UPDATE" TO audit-action
+            ELSE
+                WRITE SM-STUDENT-RECORD
+                MOVE "ADD"    TO audit-action
+            END-IF.
+            MOVE SM-STUDENT-RECORD TO audit-after-image.
+            PERFORM WRITE-AUDIT-LOG.
+      *
+      *    Appends a before/after image of the add, update, or delete
+      *    just made to the student master, stamped with the run date
+      *    and the operator who made the change.
+       WRITE-AUDIT-LOG.
+            MOVE SPACES TO AUDIT-LOG-LINE.
+            STRING "TGL=" DELIMITED BY SIZE
+                   run-date DELIMITED BY SIZE
+                   "  OPERATOR=" DELIMITED BY SIZE
+                   operator-id DELIMITED BY SIZE
+                   "  AKSI=" DELIMITED BY SIZE
+                   audit-action DELIMITED BY SIZE
+                   "  NPM=" DELIMITED BY SIZE
+                   npm DELIMITED BY SIZE
+                   "  SEBELUM=" DELIMITED BY SIZE
+                   audit-before-image DELIMITED BY SIZE
+                   "  SESUDAH=" DELIMITED BY SIZE
+                   audit-after-image DELIMITED BY SIZE
+                INTO AUDIT-LOG-LINE
+                ON OVERFLOW
+                    DISPLAY "PERINGATAN - AUDIT LOG TERPOTONG, NPM="
+                        npm
+            END-STRING.
+            WRITE AUDIT-LOG-LINE.
+       END PROGRAM YOUR-PROGRAM-NAME.
