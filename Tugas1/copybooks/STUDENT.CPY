@@ -0,0 +1,11 @@
+      *****************************************************
+      *    Shared record layout for the student master.
+      *    COPYed into tugas1 (owner) and tugas2 (reference
+      *    for the per-student calculation history report).
+      *****************************************************
+       01  SM-STUDENT-RECORD.
+           05  SM-NPM                  PIC X(08).
+           05  SM-NAMA                 PIC X(50).
+           05  SM-KELAS                PIC X(05).
+           05  SM-NO-TELP              PIC X(13).
+           05  SM-EMAIL                PIC X(50).
