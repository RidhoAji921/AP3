@@ -0,0 +1,14 @@
+      *****************************************************
+      *    Shared calculation-transaction record - tags a
+      *    tugas2 calculation with the NPM of the tugas1
+      *    student (SM-NPM in STUDENT.CPY) it was run for.
+      *    COPY ... REPLACING ==CT-== BY ==xx-== to give the
+      *    record a distinct name in each FD that needs it.
+      *****************************************************
+       01  CT-CALC-TRAN-RECORD.
+           05  CT-TRANS-SEQ            PIC 9(06).
+           05  CT-NPM                  PIC X(08).
+           05  CT-NILAI-A              PIC 9(06).
+           05  CT-NILAI-B              PIC 9(06).
+           05  CT-OPERATOR             PIC X(01).
+           05  CT-NILAI-C              PIC 9(10).
