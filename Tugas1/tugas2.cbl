@@ -1,55 +1,477 @@
-      ***************************
-      *Nama: Ridho Aji Gumilang
-      *NPM: 51422432
-      *Kelas: 2IA23
-      *Tugas nomor: 2
-      ***************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. tugas2.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  pilih             PIC 9(1).
-       01  nilai.
-           02  nilaiA           PIC 9(6).
-           02  nilaiB           PIC 9(6).
-           02  nilaiC           PIC 9(10).
-       01  operator         PIC X(1).
-       PROCEDURE DIVISION.
-       MULAI.
-           DISPLAY "Masukkan angka pertama"
-           ACCEPT nilaiA.
-           DISPLAY "Masukkan angka kedua"
-           ACCEPT nilaiB.
-           DISPLAY "Pilih operasi matematika".
-           DISPLAY "1. Penjumlahan".
-           DISPLAY "2. Pengurangan".
-           DISPLAY "3. Perkalian".
-           DISPLAY "4. Pembagian".
-           ACCEPT pilih.
-           GO TO JUMLAH, KURANG, KALI, BAGI DEPENDING ON pilih.
-       JUMLAH.
-           ADD nilaiA, nilaiB GIVING nilaiC.
-           MOVE "+" TO operator.
-           GO TO PARA-1.
-       KURANG.
-           SUBTRACT nilaiB FROM nilaiA GIVING nilaiC.
-           MOVE "-" TO operator.
-           GO TO PARA-1.
-       KALI.
-           MULTIPLY nilaiA BY nilaiB GIVING nilaiC.
-           MOVE "x" TO operator.
-           GO TO PARA-1.
-       BAGI.
-           DIVIDE nilaiA BY nilaiB GIVING nilaiC ROUNDED.
-           MOVE "/" TO operator.
-           GO TO PARA-1.
-       PARA-1.
-           GO TO PARA-2.
-       PARA-2.
-           ALTER PARA-1 TO PROCEED TO SELESAI.
-           GO TO PARA-1.
-       SELESAI.
-           DISPLAY nilaiA, " ", operator, " ", nilaiB, " = ", nilaiC.
-           DISPLAY "PROGRAM BERAKHIR, TERIMA KASIH".
-       STOP RUN.
-       END PROGRAM tugas2.
+      ***************************
+      *Nama: Ridho Aji Gumilang
+      *NPM: 51422432
+      *Kelas: 2IA23
+      *Tugas nomor: 2
+      ***************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tugas2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANS-FILE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS trans-file-status.
+           SELECT CALC-OUTPUT ASSIGN TO "CALC-OUTPUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS calc-output-status.
+           SELECT CALC-EXCEPTIONS ASSIGN TO "CALC-EXCEPTIONS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS calc-exceptions-status.
+           SELECT CALC-SUMMARY ASSIGN TO "CALC-SUMMARY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS calc-summary-status.
+           SELECT CALC-CHECKPOINT ASSIGN TO "CALC-CHECKPOINT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS calc-checkpoint-status.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS SM-NPM
+               FILE STATUS IS student-master-status.
+           SELECT CALC-HISTORY-REPORT ASSIGN TO "CALC-HISTORY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS calc-history-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-FILE-RECORD.
+           05  TR-TRANS-SEQ            PIC 9(06).
+           05  TR-NPM                  PIC X(08).
+           05  TR-NILAI-A              PIC 9(06).
+           05  TR-NILAI-B              PIC 9(06).
+           05  TR-OPERATOR-CODE        PIC 9(01).
+       FD  CALC-OUTPUT.
+           COPY "CALCTRAN.CPY" REPLACING
+               ==CT-CALC-TRAN-RECORD== BY ==CALC-OUTPUT-RECORD==
+               ==CT-TRANS-SEQ== BY ==CO-TRANS-SEQ==
+               ==CT-NPM==       BY ==CO-NPM==
+               ==CT-NILAI-A==   BY ==CO-NILAI-A==
+               ==CT-NILAI-B==   BY ==CO-NILAI-B==
+               ==CT-OPERATOR==  BY ==CO-OPERATOR==
+               ==CT-NILAI-C==   BY ==CO-NILAI-C==.
+       FD  STUDENT-MASTER.
+           COPY "STUDENT.CPY".
+       FD  CALC-HISTORY-REPORT.
+       01  CALC-HISTORY-LINE           PIC X(132).
+       FD  CALC-EXCEPTIONS.
+       01  CALC-EXCEPTIONS-LINE        PIC X(132).
+       FD  CALC-SUMMARY.
+       01  CALC-SUMMARY-LINE           PIC X(132).
+       FD  CALC-CHECKPOINT.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQ           PIC 9(06).
+           05  CKPT-COUNTERS.
+               10  CKPT-ADD-COUNT          PIC 9(8).
+               10  CKPT-SUB-COUNT          PIC 9(8).
+               10  CKPT-MUL-COUNT          PIC 9(8).
+               10  CKPT-DIV-COUNT          PIC 9(8).
+               10  CKPT-EXCEPTION-COUNT    PIC 9(8).
+               10  CKPT-RECORD-COUNT       PIC 9(8).
+           05  CKPT-TOTALS.
+               10  CKPT-ADD-TOTAL          PIC 9(12).
+               10  CKPT-SUB-TOTAL          PIC 9(12).
+               10  CKPT-MUL-TOTAL          PIC 9(12).
+               10  CKPT-DIV-TOTAL          PIC 9(12).
+       WORKING-STORAGE SECTION.
+       01  pilih-mode        PIC 9(1).
+       01  pilih             PIC 9(1).
+       01  nilai.
+           02  nilaiA           PIC 9(6).
+           02  nilaiB           PIC 9(6).
+           02  nilaiC           PIC 9(10).
+       01  operator         PIC X(1).
+       01  trans-file-status  PIC X(2).
+       01  calc-output-status PIC X(2).
+       01  calc-exceptions-status PIC X(2).
+       01  calc-summary-status PIC X(2).
+       01  calc-checkpoint-status PIC X(2).
+       01  student-master-status PIC X(2).
+       01  calc-history-status  PIC X(2).
+       01  checkpoint-interval PIC 9(6) VALUE ZERO.
+       01  resume-from-seq     PIC 9(6) VALUE ZERO.
+       01  ckpt-quotient        PIC 9(6).
+       01  ckpt-remainder       PIC 9(6).
+       01  processing-mode    PIC X(1).
+           88  interactive-mode   VALUE "I".
+           88  is-batch-mode      VALUE "B".
+           88  is-history-mode    VALUE "H".
+       01  calc-has-error     PIC X(1).
+           88  calc-error         VALUE "Y".
+       01  calc-error-reason  PIC X(20).
+       01  calc-counters.
+           05  add-count          PIC 9(8) VALUE ZERO.
+           05  sub-count          PIC 9(8) VALUE ZERO.
+           05  mul-count          PIC 9(8) VALUE ZERO.
+           05  div-count          PIC 9(8) VALUE ZERO.
+           05  exception-count    PIC 9(8) VALUE ZERO.
+           05  record-count       PIC 9(8) VALUE ZERO.
+       01  calc-totals.
+           05  add-total          PIC 9(12) VALUE ZERO.
+           05  sub-total          PIC 9(12) VALUE ZERO.
+           05  mul-total          PIC 9(12) VALUE ZERO.
+           05  div-total          PIC 9(12) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MULAI.
+           DISPLAY "Pilih mode operasi".
+           DISPLAY "1. Interaktif (satu transaksi)".
+           DISPLAY "2. Batch (proses TRANS-FILE)".
+           DISPLAY "3. Laporan riwayat kalkulasi per mahasiswa".
+           ACCEPT pilih-mode.
+           IF pilih-mode < 1 OR pilih-mode > 3
+               DISPLAY "PILIHAN TIDAK VALID"
+               GO TO SELESAI
+           END-IF.
+           GO TO MODE-INTERAKTIF, MODE-BATCH, MODE-HISTORY
+               DEPENDING ON pilih-mode.
+       MODE-INTERAKTIF.
+           MOVE "I" TO processing-mode.
+           DISPLAY "Masukkan angka pertama"
+           ACCEPT nilaiA.
+           DISPLAY "Masukkan angka kedua"
+           ACCEPT nilaiB.
+           DISPLAY "Pilih operasi matematika".
+           DISPLAY "1. Penjumlahan".
+           DISPLAY "2. Pengurangan".
+           DISPLAY "3. Perkalian".
+           DISPLAY "4. Pembagian".
+           ACCEPT pilih.
+           IF pilih < 1 OR pilih > 4
+               MOVE "Y" TO calc-has-error
+               MOVE "PILIHAN TIDAK VALID" TO calc-error-reason
+               GO TO SELESAI
+           END-IF.
+           GO TO JUMLAH, KURANG, KALI, BAGI DEPENDING ON pilih.
+       MODE-BATCH.
+           MOVE "B" TO processing-mode.
+           DISPLAY "Interval checkpoint (0 = nonaktif): ".
+           ACCEPT checkpoint-interval.
+           PERFORM RESUME-FROM-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           IF trans-file-status NOT = "00"
+               DISPLAY "TRANS-FILE TIDAK DITEMUKAN, BATCH DIBATALKAN"
+               MOVE SPACES TO processing-mode
+               GO TO SELESAI
+           END-IF.
+           PERFORM OPEN-CALC-OUTPUT-FILES.
+           GO TO READ-NEXT-TRANS.
+      *
+      *    Looks up the last transaction sequence number posted by a
+      *    prior run of this job, if a checkpoint was left behind, so
+      *    READ-NEXT-TRANS can skip transactions already processed -
+      *    and restores the control totals that checkpoint carried so
+      *    a restarted run's summary still covers the whole batch.
+       RESUME-FROM-CHECKPOINT.
+           MOVE ZERO TO resume-from-seq.
+           OPEN INPUT CALC-CHECKPOINT.
+           IF calc-checkpoint-status = "00"
+               READ CALC-CHECKPOINT
+                   AT END
+                       MOVE ZERO TO resume-from-seq
+                   NOT AT END
+                       MOVE CKPT-LAST-SEQ TO resume-from-seq
+                       MOVE CKPT-COUNTERS TO calc-counters
+                       MOVE CKPT-TOTALS   TO calc-totals
+               END-READ
+               CLOSE CALC-CHECKPOINT
+           END-IF.
+           IF resume-from-seq > 0
+               DISPLAY "Melanjutkan setelah transaksi nomor ",
+                   resume-from-seq
+           END-IF.
+      *
+      *    Opens the batch output files - continuing a prior run's
+      *    files (EXTEND) when resuming from a checkpoint, so the
+      *    transactions and control totals already posted are not
+      *    thrown away, or starting fresh (OUTPUT) otherwise. Falls
+      *    back to OUTPUT if a file does not exist yet even on a
+      *    resume - the same status-35 idiom tugas1 uses for
+      *    EXCEPTION-REPORT/AUDIT-LOG.
+       OPEN-CALC-OUTPUT-FILES.
+           IF resume-from-seq > 0
+               OPEN EXTEND CALC-OUTPUT
+               IF calc-output-status = "35"
+                   OPEN OUTPUT CALC-OUTPUT
+               END-IF
+               OPEN EXTEND CALC-EXCEPTIONS
+               IF calc-exceptions-status = "35"
+                   OPEN OUTPUT CALC-EXCEPTIONS
+               END-IF
+               OPEN EXTEND CALC-SUMMARY
+               IF calc-summary-status = "35"
+                   OPEN OUTPUT CALC-SUMMARY
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-OUTPUT
+               OPEN OUTPUT CALC-EXCEPTIONS
+               OPEN OUTPUT CALC-SUMMARY
+           END-IF.
+      *
+      *    Reads the next calculation transaction and dispatches it
+      *    to the same JUMLAH/KURANG/KALI/BAGI paragraphs the
+      *    interactive mode uses. Transactions at or before the
+      *    resume point are skipped - they already posted on a prior
+      *    run of this job.
+       READ-NEXT-TRANS.
+           READ TRANS-FILE
+               AT END GO TO SELESAI
+           END-READ.
+           IF TR-TRANS-SEQ NOT > resume-from-seq
+               GO TO READ-NEXT-TRANS
+           END-IF.
+           ADD 1 TO record-count.
+           MOVE TR-NILAI-A       TO nilaiA.
+           MOVE TR-NILAI-B       TO nilaiB.
+           MOVE TR-OPERATOR-CODE TO pilih.
+           MOVE TR-OPERATOR-CODE TO operator.
+           IF pilih < 1 OR pilih > 4
+               MOVE "Y" TO calc-has-error
+               MOVE "INVALID-OPERATOR" TO calc-error-reason
+               GO TO WRITE-CALC-EXCEPTION
+           END-IF.
+           GO TO JUMLAH, KURANG, KALI, BAGI DEPENDING ON pilih.
+      *
+      *    Cross-references CALC-OUTPUT against the tugas1 student
+      *    master by NPM and writes a per-student calculation
+      *    history line to CALC-HISTORY-REPORT.
+       MODE-HISTORY.
+           MOVE "H" TO processing-mode.
+           OPEN INPUT CALC-OUTPUT.
+           IF calc-output-status NOT = "00"
+               DISPLAY "CALC-OUTPUT TIDAK DITEMUKAN, RIWAYAT DIBATALKAN"
+               MOVE SPACES TO processing-mode
+               GO TO SELESAI
+           END-IF.
+           OPEN INPUT STUDENT-MASTER.
+           IF student-master-status NOT = "00"
+               DISPLAY "STUDENT-MASTER TIDAK DITEMUKAN, RIWAYAT DIBATAL"
+               MOVE SPACES TO processing-mode
+               CLOSE CALC-OUTPUT
+               GO TO SELESAI
+           END-IF.
+           OPEN OUTPUT CALC-HISTORY-REPORT.
+           GO TO READ-NEXT-CALC-OUTPUT.
+       READ-NEXT-CALC-OUTPUT.
+           READ CALC-OUTPUT
+               AT END GO TO SELESAI
+           END-READ.
+           MOVE CO-NPM TO SM-NPM.
+           READ STUDENT-MASTER
+               INVALID KEY MOVE "(NPM TIDAK DITEMUKAN)" TO SM-NAMA
+           END-READ.
+           MOVE SPACES TO CALC-HISTORY-LINE.
+           STRING "NPM=" DELIMITED BY SIZE
+                  CO-NPM DELIMITED BY SIZE
+                  "  NAMA=" DELIMITED BY SIZE
+                  SM-NAMA DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  CO-NILAI-A DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CO-OPERATOR DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CO-NILAI-B DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  CO-NILAI-C DELIMITED BY SIZE
+               INTO CALC-HISTORY-LINE.
+           WRITE CALC-HISTORY-LINE.
+           GO TO READ-NEXT-CALC-OUTPUT.
+       JUMLAH.
+           MOVE "N" TO calc-has-error.
+           ADD nilaiA, nilaiB GIVING nilaiC
+               ON SIZE ERROR
+                   MOVE "Y" TO calc-has-error
+                   MOVE "OVERFLOW-ADD" TO calc-error-reason
+           END-ADD.
+           MOVE "+" TO operator.
+           GO TO AFTER-CALC.
+       KURANG.
+           MOVE "N" TO calc-has-error.
+           SUBTRACT nilaiB FROM nilaiA GIVING nilaiC
+               ON SIZE ERROR
+                   MOVE "Y" TO calc-has-error
+                   MOVE "UNDERFLOW-SUB" TO calc-error-reason
+           END-SUBTRACT.
+           MOVE "-" TO operator.
+           GO TO AFTER-CALC.
+       KALI.
+           MOVE "N" TO calc-has-error.
+           MULTIPLY nilaiA BY nilaiB GIVING nilaiC
+               ON SIZE ERROR
+                   MOVE "Y" TO calc-has-error
+                   MOVE "OVERFLOW-MUL" TO calc-error-reason
+           END-MULTIPLY.
+           MOVE "x" TO operator.
+           GO TO AFTER-CALC.
+       BAGI.
+           MOVE "N" TO calc-has-error.
+           IF nilaiB = 0
+               MOVE "Y" TO calc-has-error
+               MOVE "DIVIDE-BY-ZERO" TO calc-error-reason
+           ELSE
+               DIVIDE nilaiA BY nilaiB GIVING nilaiC ROUNDED
+                   ON SIZE ERROR
+                       MOVE "Y" TO calc-has-error
+                       MOVE "OVERFLOW-DIV" TO calc-error-reason
+               END-DIVIDE
+           END-IF.
+           MOVE "/" TO operator.
+           GO TO AFTER-CALC.
+      *
+      *    Single continuation point for all four operations - goes
+      *    straight back to the terminal in interactive mode, or (in
+      *    batch mode) posts the result to CALC-OUTPUT - or, if the
+      *    operation trapped a divide-by-zero or an overflow, routes
+      *    the transaction to CALC-EXCEPTIONS instead - then reads
+      *    the next transaction.
+       AFTER-CALC.
+           IF interactive-mode
+               GO TO SELESAI
+           END-IF.
+           IF calc-error
+               GO TO WRITE-CALC-EXCEPTION
+           ELSE
+               GO TO WRITE-CALC-OUTPUT
+           END-IF.
+       WRITE-CALC-OUTPUT.
+           MOVE TR-TRANS-SEQ TO CO-TRANS-SEQ.
+           MOVE TR-NPM       TO CO-NPM.
+           MOVE nilaiA   TO CO-NILAI-A.
+           MOVE nilaiB   TO CO-NILAI-B.
+           MOVE operator TO CO-OPERATOR.
+           MOVE nilaiC   TO CO-NILAI-C.
+           WRITE CALC-OUTPUT-RECORD.
+           EVALUATE operator
+               WHEN "+"
+                   ADD 1 TO add-count
+                   ADD nilaiC TO add-total
+               WHEN "-"
+                   ADD 1 TO sub-count
+                   ADD nilaiC TO sub-total
+               WHEN "x"
+                   ADD 1 TO mul-count
+                   ADD nilaiC TO mul-total
+               WHEN "/"
+                   ADD 1 TO div-count
+                   ADD nilaiC TO div-total
+           END-EVALUATE.
+           PERFORM CHECKPOINT-IF-DUE.
+           GO TO READ-NEXT-TRANS.
+      *
+      *    Logs a transaction that could not be calculated instead of
+      *    letting the batch job abend on it.
+       WRITE-CALC-EXCEPTION.
+           MOVE SPACES TO CALC-EXCEPTIONS-LINE.
+           STRING "NILAI-A=" DELIMITED BY SIZE
+                  nilaiA DELIMITED BY SIZE
+                  "  NILAI-B=" DELIMITED BY SIZE
+                  nilaiB DELIMITED BY SIZE
+                  "  OPERATOR=" DELIMITED BY SIZE
+                  operator DELIMITED BY SIZE
+                  "  ALASAN=" DELIMITED BY SIZE
+                  calc-error-reason DELIMITED BY SIZE
+               INTO CALC-EXCEPTIONS-LINE.
+           WRITE CALC-EXCEPTIONS-LINE.
+           ADD 1 TO exception-count.
+           PERFORM CHECKPOINT-IF-DUE.
+           GO TO READ-NEXT-TRANS.
+      *
+      *    Every checkpoint-interval transactions, saves the sequence
+      *    number just processed so a restart can skip back over it.
+       CHECKPOINT-IF-DUE.
+           IF checkpoint-interval > 0
+               DIVIDE record-count BY checkpoint-interval
+                   GIVING ckpt-quotient REMAINDER ckpt-remainder
+               IF ckpt-remainder = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+       WRITE-CHECKPOINT.
+           MOVE TR-TRANS-SEQ TO CKPT-LAST-SEQ.
+           MOVE calc-counters TO CKPT-COUNTERS.
+           MOVE calc-totals   TO CKPT-TOTALS.
+           OPEN OUTPUT CALC-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CALC-CHECKPOINT.
+       SELESAI.
+           IF interactive-mode
+               IF calc-error
+                   DISPLAY "TRANSAKSI GAGAL: ", calc-error-reason
+               ELSE
+                   DISPLAY nilaiA, " ", operator, " ", nilaiB,
+                       " = ", nilaiC
+               END-IF
+           END-IF.
+           IF is-batch-mode
+               PERFORM WRITE-SUMMARY-REPORT
+               PERFORM RESET-CHECKPOINT
+               CLOSE TRANS-FILE
+               CLOSE CALC-OUTPUT
+               CLOSE CALC-EXCEPTIONS
+               CLOSE CALC-SUMMARY
+           END-IF.
+           IF is-history-mode
+               CLOSE CALC-OUTPUT
+               CLOSE STUDENT-MASTER
+               CLOSE CALC-HISTORY-REPORT
+           END-IF.
+           DISPLAY "PROGRAM BERAKHIR, TERIMA KASIH".
+       STOP RUN.
+      *
+      *    The batch ran to completion, so the checkpoint no longer
+      *    needs to protect anything - clear it so the next run starts
+      *    from the beginning of TRANS-FILE rather than the tail end.
+       RESET-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-SEQ.
+           MOVE ZERO TO CKPT-COUNTERS.
+           MOVE ZERO TO CKPT-TOTALS.
+           OPEN OUTPUT CALC-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CALC-CHECKPOINT.
+      *
+      *    Writes the end-of-job control totals for a batch run -
+      *    counts and grand totals by operator, plus the overall
+      *    record and exception counts, so the run can be reconciled.
+       WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "LAPORAN KONTROL BATCH TUGAS2" DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "TRANSAKSI DIPROSES : " DELIMITED BY SIZE
+                  record-count DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "PENJUMLAHAN (+) : " DELIMITED BY SIZE
+                  add-count DELIMITED BY SIZE
+                  "  TOTAL NILAI-C = " DELIMITED BY SIZE
+                  add-total DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "PENGURANGAN (-) : " DELIMITED BY SIZE
+                  sub-count DELIMITED BY SIZE
+                  "  TOTAL NILAI-C = " DELIMITED BY SIZE
+                  sub-total DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "PERKALIAN   (x) : " DELIMITED BY SIZE
+                  mul-count DELIMITED BY SIZE
+                  "  TOTAL NILAI-C = " DELIMITED BY SIZE
+                  mul-total DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "PEMBAGIAN   (/) : " DELIMITED BY SIZE
+                  div-count DELIMITED BY SIZE
+                  "  TOTAL NILAI-C = " DELIMITED BY SIZE
+                  div-total DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+           MOVE SPACES TO CALC-SUMMARY-LINE.
+           STRING "TRANSAKSI GAGAL (EXCEPTION) : " DELIMITED BY SIZE
+                  exception-count DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE.
+           WRITE CALC-SUMMARY-LINE.
+       END PROGRAM tugas2.
